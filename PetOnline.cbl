@@ -0,0 +1,220 @@
+      *    *************************************************************
+      *    PROGRAMME DE CONSULTATION/MISE A JOUR EN LIGNE DES ANIMAUX
+      *    Transaction CICS pseudo-conversationnelle PETO. Permet au
+      *    personnel du comptoir de saisir un PET-ID, de consulter la
+      *    fiche correspondante dans le fichier maître PET-MASTER et
+      *    d'en corriger les champs (PET-NAME, PET-GENDER, PET-LOOF,
+      *    MASTER-ID et nom du maître) avec effet immédiat sur le
+      *    fichier, sans attendre le prochain lot PetInfo. PET-AGE est
+      *    dérivé de PET-BIRTH-DATE (requête 004) et n'est donc jamais
+      *    repris en saisie, uniquement affiché.
+      *
+      *    Utilise le mapset PETMAP (carte PETMAP1, copybook symbolique
+      *    PetMap.cpy) et le fichier maître indexé PETMAST déjà défini
+      *    par PetInfo. Chaque RETURN TRANSID('PETO') repasse une
+      *    COMMAREA factice d'un octet pour que le prochain appel ait
+      *    un EIBCALEN non nul ; l'EIBCALEN distingue ainsi le premier
+      *    appel (envoi de la carte vide) des appels suivants
+      *    (réception de la saisie du clerc). Aucun état applicatif
+      *    n'est conservé d'un appel à l'autre au-delà de ce distinguo,
+      *    la fiche étant relue à chaque réception de carte. PF3
+      *    termine la conversation (touche "QUITTER" de l'écran).
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PetOnline.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *    Carte symbolique du mapset PETMAP (carte PETMAP1) ; porte
+      *    elle-même ses niveaux 01 PETMAP1I/PETMAP1O.
+           COPY PetMap.
+
+      *    Valeurs standard du champ EIBAID pour les touches PF.
+       01 DFHAID.
+           COPY DFHAID.
+
+      *    Copie de travail de la fiche animal, lue/réécrite dans le
+      *    fichier maître indexé PETMAST via EXEC CICS READ/REWRITE.
+       01 WS-PET-RECORD.
+           COPY PetRecord.
+
+      *    Indicateurs et codes retour CICS.
+       01 WS-FLAGS.
+           05 WS-RESP              PIC S9(8) COMP.
+           05 WS-FOUND-SW          PIC X VALUE 'N'.
+               88 PET-FOUND        VALUE 'Y'.
+
+      *    Zones de travail pour l'affichage de l'âge, dérivé de la
+      *    date de naissance comme dans PetInfo et PetAging.
+       01 WS-AGE-DISPLAY           PIC 9(3).
+
+      *    COMMAREA factice repassée sur RETURN TRANSID pour que
+      *    l'appel suivant de la transaction ait un EIBCALEN non nul ;
+      *    son contenu n'est jamais exploité.
+       01 WS-DUMMY-COMMAREA        PIC X(1) VALUE SPACE.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA              PIC X(1).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+               EXEC CICS RETURN
+                   TRANSID('PETO')
+                   COMMAREA(WS-DUMMY-COMMAREA)
+                   LENGTH(1)
+               END-EXEC
+           ELSE
+               IF EIBAID = DFHPF3
+                   PERFORM 1900-SEND-GOODBYE-MAP
+                   EXEC CICS RETURN
+                   END-EXEC
+               ELSE
+                   PERFORM 2000-RECEIVE-AND-PROCESS
+                   EXEC CICS RETURN
+                       TRANSID('PETO')
+                       COMMAREA(WS-DUMMY-COMMAREA)
+                       LENGTH(1)
+                   END-EXEC
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      *    Premier appel de la transaction : écran vide avec un
+      *    message d'invite, en attente de la saisie d'un PET-ID.
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO PETMAP1O
+           MOVE 'SAISIR LE PET-ID PUIS ENTREE POUR CONSULTER' TO MSGO
+           MOVE -1 TO PETIDL
+
+           EXEC CICS SEND MAP('PETMAP1')
+               MAPSET('PETMAP')
+               FROM(PETMAP1O)
+               ERASE
+           END-EXEC.
+
+      *    PF3 : fin de la conversation, sans RETURN TRANSID afin que
+      *    la transaction PETO ne soit pas réarmée.
+       1900-SEND-GOODBYE-MAP.
+           MOVE LOW-VALUES TO PETMAP1O
+           MOVE 'FIN DE CONSULTATION DES ANIMAUX' TO MSGO
+
+           EXEC CICS SEND MAP('PETMAP1')
+               MAPSET('PETMAP')
+               FROM(PETMAP1O)
+               ERASE
+           END-EXEC.
+
+      *    Appels suivants : on reçoit la carte saisie par le clerc,
+      *    on relit la fiche animal et, si des champs modifiables ont
+      *    été saisis, on les reporte et on réécrit la fiche.
+       2000-RECEIVE-AND-PROCESS.
+           EXEC CICS RECEIVE MAP('PETMAP1')
+               MAPSET('PETMAP')
+               INTO(PETMAP1I)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 2050-READ-AND-APPLY
+           END-IF.
+
+      *    Relit la fiche animal sous UPDATE (préalable obligatoire à
+      *    l'EXEC CICS REWRITE) et applique les changements saisis.
+       2050-READ-AND-APPLY.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE SPACES TO PET-ID
+           MOVE PETIDI TO PET-ID
+
+           EXEC CICS READ FILE('PETMAST')
+               INTO(WS-PET-RECORD)
+               RIDFLD(PET-ID)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'Y' TO WS-FOUND-SW
+               PERFORM 2100-APPLY-CHANGES
+               PERFORM 3000-SEND-RECORD-MAP
+           ELSE
+               MOVE LOW-VALUES TO PETMAP1O
+               MOVE 'ANIMAL INTROUVABLE POUR CE PET-ID' TO MSGO
+               MOVE -1 TO PETIDL
+               EXEC CICS SEND MAP('PETMAP1')
+                   MAPSET('PETMAP')
+                   FROM(PETMAP1O)
+                   ERASE
+               END-EXEC
+           END-IF.
+
+      *    Reporte sur la fiche les champs modifiables saisis à
+      *    l'écran (un champ laissé à blanc conserve sa valeur
+      *    actuelle) puis réécrit immédiatement le fichier maître.
+      *    PET-AGE n'est jamais repris : champ affichage seul (carte
+      *    BMS ATTRB=ASKIP), dérivé de PET-BIRTH-DATE par PetAging.
+       2100-APPLY-CHANGES.
+           IF PETNAMI NOT = SPACES
+               MOVE PETNAMI TO PET-NAME
+           END-IF
+
+           IF PETGENI NOT = SPACE
+               MOVE PETGENI TO PET-GENDER
+           END-IF
+
+           IF PETLOOFI NOT = SPACE
+               MOVE PETLOOFI TO PET-LOOF
+           END-IF
+
+           IF MASTIDI NOT = SPACES
+               MOVE MASTIDI TO MASTER-ID
+           END-IF
+
+           IF MASTLSTI NOT = SPACES
+               MOVE MASTLSTI TO MASTER-LAST-NAME
+           END-IF
+
+           IF MASTFSTI NOT = SPACES
+               MOVE MASTFSTI TO MASTER-FIRST-NAME
+           END-IF
+
+           EXEC CICS REWRITE FILE('PETMAST')
+               FROM(WS-PET-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+
+      *    Réaffiche la fiche (mise à jour ou simplement consultée)
+      *    avec un message de confirmation.
+       3000-SEND-RECORD-MAP.
+           MOVE LOW-VALUES TO PETMAP1O
+           MOVE PET-ID TO PETIDO
+           MOVE PET-NAME TO PETNAMO
+           MOVE PET-GENDER TO PETGENO
+           MOVE PET-LOOF TO PETLOOFO
+           MOVE PET-AGE TO WS-AGE-DISPLAY
+           MOVE WS-AGE-DISPLAY TO PETAGEO
+           MOVE MASTER-ID TO MASTIDO
+           MOVE MASTER-LAST-NAME TO MASTLSTO
+           MOVE MASTER-FIRST-NAME TO MASTFSTO
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'FICHE MISE A JOUR' TO MSGO
+           ELSE
+               MOVE 'FICHE AFFICHEE' TO MSGO
+           END-IF
+
+           EXEC CICS SEND MAP('PETMAP1')
+               MAPSET('PETMAP')
+               FROM(PETMAP1O)
+               ERASE
+           END-EXEC.
