@@ -0,0 +1,160 @@
+      *    *************************************************************
+      *    PROGRAMME DE RECONCILIATION PROPRIETAIRE / ANIMAL
+      *    Ce programme de traitement de nuit relit le fichier maître
+      *    PET-MASTER et valide que le MASTER-ID de chaque animal
+      *    correspond bien à un USER-ID existant dans le fichier
+      *    maître des employés/propriétaires USER-MASTER. Les animaux
+      *    dont le MASTER-ID ne trouve aucune correspondance sont
+      *    listés sur un rapport d'exceptions.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PetOwnerRecon.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Fichier maître des animaux, lu séquentiellement.
+           SELECT PET-MASTER-FILE ASSIGN TO "PETMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PET-ID
+               FILE STATUS IS WS-PET-MASTER-STATUS.
+
+      *    Fichier maître des propriétaires, consulté par accès direct.
+           SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+
+      *    Rapport des animaux orphelins (MASTER-ID sans propriétaire).
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "OWNREXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PET-MASTER-FILE.
+       01  PET-RECORD.
+           COPY PetRecord.
+
+       FD  USER-MASTER-FILE.
+       01  USER-RECORD.
+           COPY UserRecord.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *    Indicateurs de fin de fichier et statuts des fichiers.
+       01 WS-FLAGS.
+           05 WS-PET-MASTER-EOF       PIC X VALUE 'N'.
+               88 PET-MASTER-EOF      VALUE 'Y'.
+           05 WS-PET-MASTER-STATUS    PIC XX.
+               88 PET-MASTER-OK       VALUE '00'.
+           05 WS-USER-MASTER-STATUS   PIC XX.
+               88 USER-MASTER-OK      VALUE '00'.
+               88 USER-MASTER-NOTFND  VALUE '23'.
+           05 WS-EXCEPTION-REPORT-STATUS PIC XX.
+               88 EXCEPTION-REPORT-OK VALUE '00'.
+
+      *    Compteurs de traitement pour le journal de fin de lot.
+       01 WS-COUNTERS.
+           05 WS-PET-COUNT       PIC 9(6) VALUE ZERO.
+           05 WS-ORPHAN-COUNT    PIC 9(6) VALUE ZERO.
+
+      *    Zone de construction des lignes du rapport d'exceptions.
+       01 WS-REPORT-LINE.
+           05 WS-RPT-PET-ID      PIC X(8).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WS-RPT-MASTER-ID   PIC X(5).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WS-RPT-MESSAGE     PIC X(60).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PET-RECORDS
+               UNTIL PET-MASTER-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PET-MASTER-FILE
+           IF NOT PET-MASTER-OK
+               DISPLAY "PETOWNERRECON - OUVERTURE PET-MASTER "
+                   "IMPOSSIBLE - " WS-PET-MASTER-STATUS
+               PERFORM 9900-ABORT
+           END-IF
+           OPEN INPUT  USER-MASTER-FILE
+           IF NOT USER-MASTER-OK
+               DISPLAY "PETOWNERRECON - OUVERTURE USER-MASTER "
+                   "IMPOSSIBLE - " WS-USER-MASTER-STATUS
+               PERFORM 9900-ABORT
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           PERFORM 2100-READ-PET-RECORD.
+
+       2000-PROCESS-PET-RECORDS.
+           ADD 1 TO WS-PET-COUNT
+           PERFORM 2200-VALIDATE-OWNER
+           PERFORM 2100-READ-PET-RECORD.
+
+       2100-READ-PET-RECORD.
+           READ PET-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-PET-MASTER-EOF
+           END-READ.
+
+       2200-VALIDATE-OWNER.
+           IF MASTER-ID = SPACES
+               MOVE PET-ID          TO WS-RPT-PET-ID
+               MOVE MASTER-ID       TO WS-RPT-MASTER-ID
+               MOVE "AUCUN MASTER-ID RENSEIGNE" TO WS-RPT-MESSAGE
+               PERFORM 2900-WRITE-REPORT-LINE
+               ADD 1 TO WS-ORPHAN-COUNT
+           ELSE
+               MOVE MASTER-ID TO USER-ID
+               READ USER-MASTER-FILE
+                   INVALID KEY
+                       MOVE PET-ID    TO WS-RPT-PET-ID
+                       MOVE MASTER-ID TO WS-RPT-MASTER-ID
+                       MOVE "MASTER-ID SANS PROPRIETAIRE CORRESPONDANT"
+                           TO WS-RPT-MESSAGE
+                       PERFORM 2900-WRITE-REPORT-LINE
+                       ADD 1 TO WS-ORPHAN-COUNT
+               END-READ
+           END-IF.
+
+       2900-WRITE-REPORT-LINE.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+      *    Arrêt immédiat du traitement après l'échec d'ouverture d'un
+      *    fichier indispensable (maître animaux ou propriétaires) :
+      *    une lecture contre un fichier non ouvert ne signale ni fin
+      *    de fichier ni erreur dans ce runtime, elle boucle sur des
+      *    données non initialisées, donc le lot s'arrête sans
+      *    produire de rapport.
+       9900-ABORT.
+           DISPLAY "PETOWNERRECON - TRAITEMENT INTERROMPU"
+           STOP RUN RETURNING 16.
+
+       9000-TERMINATE.
+           MOVE SPACES TO EXCEPTION-REPORT-LINE
+           MOVE "-- FIN DE RECONCILIATION --" TO WS-RPT-MESSAGE
+           PERFORM 2900-WRITE-REPORT-LINE
+           MOVE SPACES TO EXCEPTION-REPORT-LINE
+           STRING "ANIMAUX TRAITES: " WS-PET-COUNT
+                  "  ORPHELINS: "     WS-ORPHAN-COUNT
+               DELIMITED BY SIZE INTO EXCEPTION-REPORT-LINE
+           END-STRING
+           WRITE EXCEPTION-REPORT-LINE
+           CLOSE PET-MASTER-FILE
+                 USER-MASTER-FILE
+                 EXCEPTION-REPORT-FILE.
