@@ -0,0 +1,143 @@
+      *    *************************************************************
+      *    PROGRAMME DE VIEILLISSEMENT ANNUEL DES ANIMAUX
+      *    Ce traitement par lot, exécuté une fois par an, relit
+      *    chaque enregistrement du fichier maître PET-MASTER et
+      *    recalcule PET-AGE à partir de PET-BIRTH-DATE et de la date
+      *    d'exécution, afin que les rapports fondés sur l'âge
+      *    (rappel de vaccination, soins pour animaux âgés) restent
+      *    fiables sans ressaisie manuelle.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PetAging.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Fichier maître des animaux, relu et remis à jour en place.
+           SELECT PET-MASTER-FILE ASSIGN TO "PETMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PET-ID
+               FILE STATUS IS WS-PET-MASTER-STATUS.
+
+      *    Journal de contrôle du traitement de vieillissement.
+           SELECT PET-REPORT-FILE ASSIGN TO "AGERPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PET-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PET-MASTER-FILE.
+       01  PET-RECORD.
+           COPY PetRecord.
+
+       FD  PET-REPORT-FILE.
+       01  PET-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *    Indicateurs de fin de fichier et statuts des fichiers.
+       01 WS-FLAGS.
+           05 WS-PET-MASTER-EOF    PIC X VALUE 'N'.
+               88 PET-MASTER-EOF   VALUE 'Y'.
+           05 WS-PET-MASTER-STATUS PIC XX.
+               88 PET-MASTER-OK    VALUE '00'.
+           05 WS-PET-REPORT-STATUS PIC XX.
+               88 PET-REPORT-OK    VALUE '00'.
+
+      *    Date d'exécution du lot, utilisée pour recalculer PET-AGE.
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM   PIC 9(2).
+           05 WS-RUN-DD   PIC 9(2).
+
+      *    Ancien âge sauvegardé pour détecter les changements.
+       01 WS-OLD-PET-AGE PIC 9(3).
+
+      *    Compteurs de traitement pour le journal de fin de lot.
+       01 WS-COUNTERS.
+           05 WS-PET-COUNT     PIC 9(6) VALUE ZERO.
+           05 WS-CHANGED-COUNT PIC 9(6) VALUE ZERO.
+
+      *    Zone de construction des lignes du journal.
+       01 WS-REPORT-LINE.
+           05 WS-RPT-PET-ID    PIC X(8).
+           05 FILLER           PIC X(2) VALUE SPACES.
+           05 WS-RPT-OLD-AGE   PIC ZZ9.
+           05 FILLER           PIC X(4) VALUE " -> ".
+           05 WS-RPT-NEW-AGE   PIC ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PET-RECORDS
+               UNTIL PET-MASTER-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN I-O   PET-MASTER-FILE
+           IF NOT PET-MASTER-OK
+               DISPLAY "PETAGING - OUVERTURE PET-MASTER IMPOSSIBLE - "
+                   WS-PET-MASTER-STATUS
+               PERFORM 9900-ABORT
+           END-IF
+           OPEN OUTPUT PET-REPORT-FILE
+           PERFORM 2100-READ-PET-RECORD.
+
+       2000-PROCESS-PET-RECORDS.
+           ADD 1 TO WS-PET-COUNT
+           MOVE PET-AGE TO WS-OLD-PET-AGE
+           PERFORM 2200-COMPUTE-PET-AGE
+           IF PET-AGE NOT = WS-OLD-PET-AGE
+               REWRITE PET-RECORD
+               MOVE PET-ID        TO WS-RPT-PET-ID
+               MOVE WS-OLD-PET-AGE TO WS-RPT-OLD-AGE
+               MOVE PET-AGE        TO WS-RPT-NEW-AGE
+               PERFORM 2900-WRITE-REPORT-LINE
+               ADD 1 TO WS-CHANGED-COUNT
+           END-IF
+           PERFORM 2100-READ-PET-RECORD.
+
+       2100-READ-PET-RECORD.
+           READ PET-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-PET-MASTER-EOF
+           END-READ.
+
+      *    Calcule PET-AGE à partir de PET-BIRTH-DATE et de la date
+      *    d'exécution du lot ; l'âge est décrémenté d'un an si
+      *    l'anniversaire de l'année courante n'est pas encore passé.
+       2200-COMPUTE-PET-AGE.
+           COMPUTE PET-AGE = WS-RUN-YYYY - PET-BIRTH-YYYY
+           IF (WS-RUN-MM < PET-BIRTH-MM)
+              OR (WS-RUN-MM = PET-BIRTH-MM AND WS-RUN-DD < PET-BIRTH-DD)
+               SUBTRACT 1 FROM PET-AGE
+           END-IF.
+
+       2900-WRITE-REPORT-LINE.
+           WRITE PET-REPORT-LINE FROM WS-REPORT-LINE.
+
+      *    Arrêt immédiat du traitement après l'échec d'ouverture du
+      *    fichier maître : une lecture contre un fichier non ouvert
+      *    ne signale ni fin de fichier ni erreur dans ce runtime,
+      *    donc le lot s'arrête sans produire de rapport.
+       9900-ABORT.
+           DISPLAY "PETAGING - TRAITEMENT INTERROMPU"
+           STOP RUN RETURNING 16.
+
+       9000-TERMINATE.
+           MOVE SPACES TO PET-REPORT-LINE
+           STRING "ANIMAUX TRAITES: "  WS-PET-COUNT
+                  "  AGES RECALCULES: " WS-CHANGED-COUNT
+               DELIMITED BY SIZE INTO PET-REPORT-LINE
+           END-STRING
+           WRITE PET-REPORT-LINE
+           CLOSE PET-MASTER-FILE
+                 PET-REPORT-FILE.
