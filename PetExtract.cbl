@@ -0,0 +1,128 @@
+      *    *************************************************************
+      *    PROGRAMME D'EXTRACTION POUR L'INTERFACE VETERINAIRE/LOOF
+      *    Traitement par lot qui relit le fichier maître PET-MASTER et
+      *    produit un fichier à largeur fixe destiné aux systèmes
+      *    externes de facturation vétérinaire et du club canin (LOOF) :
+      *    PET-ID, PET-NAME, PET-GENDER, PET-LOOF, PET-AGE et les
+      *    coordonnées du maître (MASTER-ID, nom, prénom).
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PetExtract.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Fichier maître des animaux, relu en séquence sur sa clé.
+           SELECT PET-MASTER-FILE ASSIGN TO "PETMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PET-ID
+               FILE STATUS IS WS-PET-MASTER-STATUS.
+
+      *    Fichier d'interface à largeur fixe pour les systèmes
+      *    externes de facturation vétérinaire et du club canin.
+           SELECT PET-EXTRACT-FILE ASSIGN TO "PETEXTR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PET-EXTRACT-STATUS.
+
+      *    Journal de contrôle du traitement d'extraction.
+           SELECT PET-REPORT-FILE ASSIGN TO "EXTRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PET-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PET-MASTER-FILE.
+       01  PET-RECORD.
+           COPY PetRecord.
+
+       FD  PET-EXTRACT-FILE.
+       01  PET-EXTRACT-RECORD.
+           COPY PetExtRecord.
+
+       FD  PET-REPORT-FILE.
+       01  PET-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *    Indicateurs de fin de fichier et statuts des fichiers.
+       01 WS-FLAGS.
+           05 WS-PET-MASTER-EOF     PIC X VALUE 'N'.
+               88 PET-MASTER-EOF    VALUE 'Y'.
+           05 WS-PET-MASTER-STATUS  PIC XX.
+               88 PET-MASTER-OK     VALUE '00'.
+           05 WS-PET-EXTRACT-STATUS PIC XX.
+               88 PET-EXTRACT-OK    VALUE '00'.
+           05 WS-PET-REPORT-STATUS  PIC XX.
+               88 PET-REPORT-OK     VALUE '00'.
+
+      *    Compteur de traitement pour le journal de fin de lot.
+       01 WS-COUNTERS.
+           05 WS-PET-COUNT PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-PET-RECORDS
+               UNTIL PET-MASTER-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PET-MASTER-FILE
+           IF NOT PET-MASTER-OK
+               DISPLAY "PETEXTRACT - OUVERTURE PET-MASTER IMPOSSIBLE - "
+                   WS-PET-MASTER-STATUS
+               PERFORM 9900-ABORT
+           END-IF
+           OPEN OUTPUT PET-EXTRACT-FILE
+           OPEN OUTPUT PET-REPORT-FILE
+           PERFORM 2100-READ-PET-RECORD.
+
+       2000-PROCESS-PET-RECORDS.
+           ADD 1 TO WS-PET-COUNT
+           PERFORM 2200-BUILD-EXTRACT-RECORD
+           WRITE PET-EXTRACT-RECORD
+           PERFORM 2100-READ-PET-RECORD.
+
+       2100-READ-PET-RECORD.
+           READ PET-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-PET-MASTER-EOF
+           END-READ.
+
+      *    Reporte les champs de l'interface vétérinaire/LOOF à partir
+      *    de la fiche maître de l'animal.
+       2200-BUILD-EXTRACT-RECORD.
+           MOVE SPACES TO PET-EXTRACT-RECORD
+           MOVE PET-ID             TO EXT-PET-ID
+           MOVE PET-NAME           TO EXT-PET-NAME
+           MOVE PET-GENDER         TO EXT-PET-GENDER
+           MOVE PET-LOOF           TO EXT-PET-LOOF
+           MOVE PET-AGE            TO EXT-PET-AGE
+           MOVE MASTER-ID          TO EXT-MASTER-ID
+           MOVE MASTER-LAST-NAME   TO EXT-MASTER-LAST-NAME
+           MOVE MASTER-FIRST-NAME  TO EXT-MASTER-FIRST-NAME.
+
+      *    Arrêt immédiat du traitement après l'échec d'ouverture du
+      *    fichier maître : une lecture contre un fichier non ouvert
+      *    ne signale ni fin de fichier ni erreur dans ce runtime,
+      *    donc le lot s'arrête sans produire d'extrait partiel.
+       9900-ABORT.
+           DISPLAY "PETEXTRACT - TRAITEMENT INTERROMPU"
+           STOP RUN RETURNING 16.
+
+       9000-TERMINATE.
+           MOVE SPACES TO PET-REPORT-LINE
+           STRING "ANIMAUX EXTRAITS: " WS-PET-COUNT
+               DELIMITED BY SIZE INTO PET-REPORT-LINE
+           END-STRING
+           WRITE PET-REPORT-LINE
+           CLOSE PET-MASTER-FILE
+                 PET-EXTRACT-FILE
+                 PET-REPORT-FILE.
