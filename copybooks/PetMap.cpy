@@ -0,0 +1,82 @@
+      *    *************************************************************
+      *    PETMAP - Carte symbolique générée par l'assemblage du
+      *    mapset BMS PetMap.bms (carte PETMAP1, transaction PETO).
+      *    Reproduite à la main ici car ce poste de travail ne dispose
+      *    pas de l'assembleur BMS ; la structure suit la convention
+      *    standard DFHMDF LANG=COBOL (couple Lx/Fx/x pour l'entrée,
+      *    Ax/x pour la sortie), et porte elle-même les niveaux 01
+      *    PETMAP1I/PETMAP1O comme le ferait une vraie carte générée,
+      *    afin que le programme appelant se contente d'un COPY PETMAP
+      *    direct dans la WORKING-STORAGE.
+      *    *************************************************************
+
+       01 PETMAP1I.
+           05 PETIDL     PIC S9(4) COMP.
+           05 PETIDF     PIC X.
+           05 FILLER REDEFINES PETIDF PIC X.
+           05 PETIDI     PIC X(8).
+           05 PETNAML    PIC S9(4) COMP.
+           05 PETNAMF    PIC X.
+           05 FILLER REDEFINES PETNAMF PIC X.
+           05 PETNAMI    PIC X(20).
+           05 PETGENL    PIC S9(4) COMP.
+           05 PETGENF    PIC X.
+           05 FILLER REDEFINES PETGENF PIC X.
+           05 PETGENI    PIC X(1).
+           05 PETLOOFL   PIC S9(4) COMP.
+           05 PETLOOFF   PIC X.
+           05 FILLER REDEFINES PETLOOFF PIC X.
+           05 PETLOOFI   PIC X(1).
+           05 PETAGEL    PIC S9(4) COMP.
+           05 PETAGEF    PIC X.
+           05 FILLER REDEFINES PETAGEF PIC X.
+           05 PETAGEI    PIC X(3).
+           05 MASTIDL    PIC S9(4) COMP.
+           05 MASTIDF    PIC X.
+           05 FILLER REDEFINES MASTIDF PIC X.
+           05 MASTIDI    PIC X(5).
+           05 MASTLSTL   PIC S9(4) COMP.
+           05 MASTLSTF   PIC X.
+           05 FILLER REDEFINES MASTLSTF PIC X.
+           05 MASTLSTI   PIC X(16).
+           05 MASTFSTL   PIC S9(4) COMP.
+           05 MASTFSTF   PIC X.
+           05 FILLER REDEFINES MASTFSTF PIC X.
+           05 MASTFSTI   PIC X(16).
+           05 MSGL       PIC S9(4) COMP.
+           05 MSGF       PIC X.
+           05 FILLER REDEFINES MSGF PIC X.
+           05 MSGI       PIC X(60).
+
+       01 PETMAP1O REDEFINES PETMAP1I.
+           05 FILLER     PIC XX.
+           05 PETIDA     PIC X.
+           05 PETIDO     PIC X(8).
+           05 FILLER     PIC XX.
+           05 PETNAMA    PIC X.
+           05 PETNAMO    PIC X(20).
+           05 FILLER     PIC XX.
+           05 PETGENA    PIC X.
+           05 PETGENO    PIC X(1).
+           05 FILLER     PIC XX.
+           05 PETLOOFA   PIC X.
+           05 PETLOOFO   PIC X(1).
+           05 FILLER     PIC XX.
+      *    Champ écran-seulement (ATTRB=ASKIP côté carte BMS) : PET-AGE
+      *    est dérivé de PET-BIRTH-DATE (requête 004) et n'est jamais
+      *    repris en saisie par PetOnline, pour éviter qu'une valeur
+      *    tapée au comptoir soit silencieusement ignorée.
+           05 PETAGEA    PIC X.
+           05 PETAGEO    PIC X(3).
+           05 FILLER     PIC XX.
+           05 MASTIDA    PIC X.
+           05 MASTIDO    PIC X(5).
+           05 FILLER     PIC XX.
+           05 MASTLSTA   PIC X.
+           05 MASTLSTO   PIC X(16).
+           05 FILLER     PIC XX.
+           05 MASTFSTA   PIC X.
+           05 MASTFSTO   PIC X(16).
+           05 FILLER     PIC XX.
+           05 MSGA       PIC X.
+           05 MSGO       PIC X(60).
