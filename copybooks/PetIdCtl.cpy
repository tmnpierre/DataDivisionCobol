@@ -0,0 +1,13 @@
+      *    *************************************************************
+      *    PETIDCTL - Enregistrement du fichier de contrôle des
+      *    numéros séquentiels d'animaux, un enregistrement par
+      *    PET-KEY, conservant le dernier PET-NUMBER attribué sous
+      *    cette clé afin d'empêcher deux ajouts concurrents de se voir
+      *    attribuer le même PET-ID.
+      *    *************************************************************
+
+      *    Clé de trois lettres de la catégorie d'animal.
+           05 CTL-PET-KEY      PIC XXX.
+
+      *    Dernier PET-NUMBER attribué sous cette PET-KEY.
+           05 CTL-LAST-NUMBER  PIC 9(5).
