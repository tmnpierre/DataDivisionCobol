@@ -0,0 +1,25 @@
+      *    *************************************************************
+      *    USERRECORD - Enregistrement maitre du fichier USER-MASTER.
+      *    Utilise comme enregistrement de FD dans UsrMgmt et dans tout
+      *    programme batch qui lit/ecrit le fichier maitre des employés.
+      *    *************************************************************
+
+      *    Identifiant de l'employé (peut contenir des chiffres et des
+      *    lettres). Sert de clé d'accès indexée.
+           05 USER-ID PIC X(5).
+
+      *    Nom complet de l'employé, composé du prénom et du nom.
+           05 USER-FULL-NAME.
+      *        Prénom de l'employé.
+               10 USER-FIRST-NAME PIC X(16).
+      *        Nom de famille de l'employé.
+               10 USER-LAST-NAME  PIC X(16).
+
+      *    Ville de résidence de l'employé.
+           05 USER-CITY PIC X(24).
+
+      *    Rue et numéro de résidence de l'employé.
+           05 USER-STREET PIC X(24).
+
+      *    Numéro de téléphone de l'employé avec indicatif.
+           05 USER-PHONE PIC X(14).
