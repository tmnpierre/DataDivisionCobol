@@ -0,0 +1,24 @@
+      *    *************************************************************
+      *    USERAUDIT - Enregistrement d'historique des modifications
+      *    apportées au fichier maître USER-MASTER. Un enregistrement
+      *    est écrit par champ modifié, avec l'ancienne et la nouvelle
+      *    valeur, pour répondre à "quelle était cette information le
+      *    mois dernier".
+      *    *************************************************************
+
+      *    Identifiant de l'employé dont la fiche a été modifiée.
+           05 AUD-USER-ID       PIC X(5).
+
+      *    Nom du champ modifié (USER-FULL-NAME, USER-CITY, etc.).
+           05 AUD-FIELD-NAME    PIC X(16).
+
+      *    Valeur du champ avant et après la modification.
+           05 AUD-OLD-VALUE     PIC X(32).
+           05 AUD-NEW-VALUE     PIC X(32).
+
+      *    Date de la modification (AAAAMMJJ).
+           05 AUD-CHANGE-DATE   PIC 9(8).
+
+      *    Identifiant de l'opérateur ou du lot ayant fait la
+      *    modification.
+           05 AUD-CHANGED-BY    PIC X(8).
