@@ -0,0 +1,25 @@
+      *    *************************************************************
+      *    PETEXTRECORD - Enregistrement de sortie à largeur fixe
+      *    pour l'interface vétérinaire / club canin (LOOF). Un
+      *    enregistrement par animal, dérivé du fichier maître
+      *    PET-MASTER, à l'usage des systèmes externes de facturation
+      *    vétérinaire et d'enregistrement de pedigree.
+      *    *************************************************************
+
+      *    ID de l'animal (clé de trois lettres + numéro à cinq
+      *    chiffres), repris tel quel du fichier maître.
+           05 EXT-PET-ID.
+               10 EXT-PET-KEY    PIC XXX.
+               10 EXT-PET-NUMBER PIC 9(5).
+
+           05 EXT-PET-NAME   PIC X(20).
+           05 EXT-PET-GENDER PIC X.
+           05 EXT-PET-LOOF   PIC X.
+           05 EXT-PET-AGE    PIC 9(3).
+
+      *    Informations sur le maître de l'animal.
+           05 EXT-MASTER-ID         PIC X(5).
+           05 EXT-MASTER-LAST-NAME  PIC X(16).
+           05 EXT-MASTER-FIRST-NAME PIC X(16).
+
+           05 FILLER PIC X(10).
