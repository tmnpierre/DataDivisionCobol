@@ -0,0 +1,16 @@
+      *    *************************************************************
+      *    LOOFEXTRACT - Enregistrement de l'extrait officiel du LOOF
+      *    (Livre Officiel des Origines Félines/Canines), trié en ordre
+      *    croissant de PET-ID, utilisé pour la réconciliation nocturne
+      *    du drapeau PET-LOOF.
+      *    *************************************************************
+
+      *    ID de l'animal tel que publié par le LOOF.
+           05 LOOF-EXT-PET-ID.
+               10 LOOF-EXT-PET-KEY    PIC XXX.
+               10 LOOF-EXT-PET-NUMBER PIC 9(5).
+
+      *    L'animal est-il inscrit au LOOF selon l'extrait officiel.
+           05 LOOF-EXT-STATUS PIC X.
+               88 LOOF-EXT-REGISTERED     VALUE 'Y'.
+               88 LOOF-EXT-NOT-REGISTERED VALUE 'N'.
