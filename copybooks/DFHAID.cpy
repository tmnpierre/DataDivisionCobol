@@ -0,0 +1,26 @@
+      *    *************************************************************
+      *    DFHAID - Copybook standard fourni par CICS, définissant les
+      *    valeurs du champ EIBAID pour chaque touche d'attention
+      *    (ENTER, CLEAR, PFn, PAn). Reproduit ici car ce poste de
+      *    travail ne dispose pas des bibliothèques CICS ; les valeurs
+      *    sont celles de la table DFHAID standard d'IBM.
+      *    *************************************************************
+
+           02 DFHNULL   PIC X VALUE ' '.
+           02 DFHENTER  PIC X VALUE QUOTE.
+           02 DFHCLEAR  PIC X VALUE '_'.
+           02 DFHPA1    PIC X VALUE '%'.
+           02 DFHPA2    PIC X VALUE '>'.
+           02 DFHPA3    PIC X VALUE ','.
+           02 DFHPF1    PIC X VALUE '1'.
+           02 DFHPF2    PIC X VALUE '2'.
+           02 DFHPF3    PIC X VALUE '3'.
+           02 DFHPF4    PIC X VALUE '4'.
+           02 DFHPF5    PIC X VALUE '5'.
+           02 DFHPF6    PIC X VALUE '6'.
+           02 DFHPF7    PIC X VALUE '7'.
+           02 DFHPF8    PIC X VALUE '8'.
+           02 DFHPF9    PIC X VALUE '9'.
+           02 DFHPF10   PIC X VALUE ':'.
+           02 DFHPF11   PIC X VALUE '#'.
+           02 DFHPF12   PIC X VALUE '@'.
