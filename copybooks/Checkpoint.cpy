@@ -0,0 +1,15 @@
+      *    *************************************************************
+      *    CHECKPOINT - Enregistrement de point de contrôle écrit
+      *    périodiquement par les lots de mise à jour (PetInfo,
+      *    UsrMgmt) afin de permettre une reprise sur incident à
+      *    partir de la dernière transaction posée plutôt que depuis
+      *    le début du fichier de transactions.
+      *    *************************************************************
+
+      *    Numéro de séquence de la dernière transaction posée au
+      *    moment de ce point de contrôle.
+           05 CKPT-SEQ-NUM   PIC 9(6).
+
+      *    Date et heure du point de contrôle.
+           05 CKPT-DATE      PIC 9(8).
+           05 CKPT-TIME      PIC 9(6).
