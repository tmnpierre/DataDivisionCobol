@@ -0,0 +1,42 @@
+      *    *************************************************************
+      *    PETTRAN - Enregistrement de transaction pour la mise à jour
+      *    du fichier PET-MASTER (ajout / modification / suppression).
+      *    *************************************************************
+
+      *    Numéro de séquence de la transaction dans le fichier de
+      *    transactions, utilisé par le mécanisme de reprise sur
+      *    incident pour savoir quelles transactions sont déjà posées.
+           05 TRAN-SEQ-NUM PIC 9(6).
+
+      *    Code de transaction : A = Ajout, C = Changement, D = Suppr.
+           05 TRAN-CODE PIC X.
+               88 TRAN-ADD    VALUE 'A'.
+               88 TRAN-CHANGE VALUE 'C'.
+               88 TRAN-DELETE VALUE 'D'.
+
+      *    ID de l'animal visé par la transaction.
+           05 TRAN-PET-ID.
+               10 TRAN-PET-KEY    PIC XXX.
+               10 TRAN-PET-NUMBER PIC 9(5).
+
+      *    Genre de l'animal.
+           05 TRAN-PET-GENDER PIC X.
+
+      *    Nom de l'animal.
+           05 TRAN-PET-NAME PIC X(20).
+
+      *    L'animal est-il LOOF.
+           05 TRAN-PET-LOOF PIC X.
+
+      *    Date de naissance de l'animal (AAAAMMJJ). PET-AGE est
+      *    calculé à partir de cette date, à l'ajout et chaque année
+      *    par le traitement PetAging, et n'est donc pas saisi ici.
+           05 TRAN-PET-BIRTH-DATE.
+               10 TRAN-PET-BIRTH-YYYY PIC 9(4).
+               10 TRAN-PET-BIRTH-MM   PIC 9(2).
+               10 TRAN-PET-BIRTH-DD   PIC 9(2).
+
+      *    Information sur le maître de l'animal.
+           05 TRAN-MASTER-ID         PIC X(5).
+           05 TRAN-MASTER-LAST-NAME  PIC X(16).
+           05 TRAN-MASTER-FIRST-NAME PIC X(16).
