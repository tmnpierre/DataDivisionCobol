@@ -0,0 +1,32 @@
+      *    *************************************************************
+      *    USERTRAN - Enregistrement de transaction pour la mise à jour
+      *    du fichier USER-MASTER (ajout / modification / suppression).
+      *    *************************************************************
+
+      *    Numéro de séquence de la transaction dans le fichier de
+      *    transactions, utilisé par le mécanisme de reprise sur
+      *    incident pour savoir quelles transactions sont déjà posées.
+           05 TRAN-SEQ-NUM PIC 9(6).
+
+      *    Code de transaction : A = Ajout, C = Changement, D = Suppr.
+           05 TRAN-CODE PIC X.
+               88 TRAN-ADD    VALUE 'A'.
+               88 TRAN-CHANGE VALUE 'C'.
+               88 TRAN-DELETE VALUE 'D'.
+
+      *    Identifiant de l'employé visé par la transaction.
+           05 TRAN-USER-ID PIC X(5).
+
+      *    Nom complet de l'employé.
+           05 TRAN-USER-FULL-NAME.
+               10 TRAN-USER-FIRST-NAME PIC X(16).
+               10 TRAN-USER-LAST-NAME  PIC X(16).
+
+      *    Ville de résidence de l'employé.
+           05 TRAN-USER-CITY PIC X(24).
+
+      *    Rue et numéro de résidence de l'employé.
+           05 TRAN-USER-STREET PIC X(24).
+
+      *    Numéro de téléphone de l'employé avec indicatif.
+           05 TRAN-USER-PHONE PIC X(14).
