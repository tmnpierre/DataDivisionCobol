@@ -0,0 +1,44 @@
+      *    *************************************************************
+      *    PETRECORD - Enregistrement maitre du fichier PET-MASTER.
+      *    Utilise comme enregistrement de FD dans PetInfo et dans tout
+      *    programme batch qui lit/ecrit le fichier maitre des animaux.
+      *    *************************************************************
+
+      *    ID de l'animal composé d'une clé de trois lettres et
+      *    d'un numéro de cinq chiffres. Sert de clé d'accès indexée.
+           05 PET-ID.
+               10 PET-KEY    PIC XXX.
+               10 PET-NUMBER PIC 9(5).
+
+      *    Genre de l'animal (M pour Mâle, F pour Femelle).
+           05 PET-GENDER PIC X.
+               88 MALE           VALUE 'M'.
+               88 FEMALE         VALUE 'F'.
+               88 GENDER-UNKNOWN VALUE ' '.
+
+      *    Nom de l'animal.
+           05 PET-NAME PIC X(20).
+
+      *    L'animal est-il LOOF (Y pour Oui, N pour Non).
+           05 PET-LOOF PIC X.
+               88 LOOF         VALUE 'Y'.
+               88 NOT-LOOF     VALUE 'N'.
+               88 LOOF-UNKNOWN VALUE ' '.
+
+      *    Âge de l'animal (maximum trois chiffres), recalculé chaque
+      *    année par le traitement annuel PetAging à partir de
+      *    PET-BIRTH-DATE plutôt que saisi manuellement.
+           05 PET-AGE PIC 9(3).
+
+      *    Date de naissance de l'animal (AAAAMMJJ), source de vérité
+      *    utilisée pour recalculer PET-AGE.
+           05 PET-BIRTH-DATE.
+               10 PET-BIRTH-YYYY PIC 9(4).
+               10 PET-BIRTH-MM   PIC 9(2).
+               10 PET-BIRTH-DD   PIC 9(2).
+
+      *    Information sur le maître de l'animal.
+           05 PET-MASTER.
+               10 MASTER-ID         PIC X(5).
+               10 MASTER-LAST-NAME  PIC X(16).
+               10 MASTER-FIRST-NAME PIC X(16).
