@@ -1,49 +1,386 @@
       *    *************************************************************
-      *    PROGRAMME DE GESTION DES ANIMAUX DOMESTIQUES               
-      *    Ce programme est conçu pour la gestion des informations    
-      *    sur les animaux domestiques. Il utilise un ID unique       
-      *    composé d'une clé de trois lettres et d'un numéro de cinq   
-      *    chiffres, enregistre le genre et si l'animal est LOOF      
-      *    à l'aide de valeurs booléennes, l'âge, et des informations 
-      *    sur le maître de l'animal.                                  
+      *    PROGRAMME DE GESTION DES ANIMAUX DOMESTIQUES
+      *    Ce programme est conçu pour la gestion des informations
+      *    sur les animaux domestiques. Il utilise un ID unique
+      *    composé d'une clé de trois lettres et d'un numéro de cinq
+      *    chiffres, enregistre le genre et si l'animal est LOOF
+      *    à l'aide de valeurs booléennes, l'âge, et des informations
+      *    sur le maître de l'animal.
+      *
+      *    Ce programme lit un fichier de transactions (ajout /
+      *    changement / suppression) et met à jour le fichier maître
+      *    indexé PET-MASTER en conséquence, afin que la fiche d'un
+      *    animal survive d'une exécution à l'autre.
       *    *************************************************************
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PetInfo.
        AUTHOR. Pierre.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Fichier maître des animaux, indexé sur PET-ID.
+           SELECT PET-MASTER-FILE ASSIGN TO "PETMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PET-ID
+               FILE STATUS IS WS-PET-MASTER-STATUS.
+
+      *    Fichier des transactions d'ajout / changement / suppression.
+           SELECT PET-TRAN-FILE ASSIGN TO "PETTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PET-TRAN-STATUS.
+
+      *    Journal de contrôle du traitement des transactions.
+           SELECT PET-REPORT-FILE ASSIGN TO "PETRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PET-REPORT-STATUS.
+
+      *    Fichier de contrôle des numéros séquentiels d'animaux,
+      *    indexé sur PET-KEY, utilisé pour attribuer un PET-NUMBER
+      *    unique à chaque ajout sans dépendre de la saisie du clerc.
+           SELECT PET-ID-CTL-FILE ASSIGN TO "PETIDCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-PET-KEY
+               FILE STATUS IS WS-PET-ID-CTL-STATUS.
+
+      *    Fichier de points de contrôle pour la reprise sur incident.
+      *    Un enregistrement est ajouté périodiquement pendant le
+      *    traitement ; au redémarrage, le dernier numéro de séquence
+      *    posé y est relu pour sauter les transactions déjà traitées.
+           SELECT PET-CKPT-FILE ASSIGN TO "PETCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PET-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  PET-MASTER-FILE.
+       01  PET-RECORD.
+           COPY PetRecord.
+
+       FD  PET-TRAN-FILE.
+       01  PET-TRAN-RECORD.
+           COPY PetTran.
+
+       FD  PET-REPORT-FILE.
+       01  PET-REPORT-LINE PIC X(80).
+
+       FD  PET-ID-CTL-FILE.
+       01  PET-ID-CTL-RECORD.
+           COPY PetIdCtl.
+
+       FD  PET-CKPT-FILE.
+       01  PET-CKPT-RECORD.
+           COPY Checkpoint.
+
        WORKING-STORAGE SECTION.
 
-      *    Information sur l'animal domestique.
-       01 PET-INFO.
-
-      *    ID de l'animal composé d'une clé de trois lettres et 
-      *    d'un numéro de cinq chiffres.
-           05 PET-ID.
-               10 PET-KEY    PIC XXX.
-               10 PET-NUMBER PIC 9(5).
-
-      *    Genre de l'animal (M pour Mâle, F pour Femelle).
-           05 PET-GENDER PIC X.
-               88 MALE           VALUE 'M'.
-               88 FEMALE         VALUE 'F'.
-               88 GENDER-UNKNOWN VALUE ' '.
-
-      *    Nom de l'animal.
-           05 PET-NAME PIC X(20).
-
-      *    L'animal est-il LOOF (Y pour Oui, N pour Non).
-           05 PET-LOOF PIC X.
-               88 LOOF         VALUE 'Y'.
-               88 NOT-LOOF     VALUE 'N'.
-               88 LOOF-UNKNOWN VALUE ' '.
-
-      *    Âge de l'animal (maximum trois chiffres).
-           05 PET-AGE PIC 9(3).
-
-      *    Information sur le maître de l'animal.
-           05 PET-MASTER.
-               10 MASTER-ID         PIC X(5).
-               10 MASTER-LAST-NAME  PIC X(16).
-               10 MASTER-FIRST-NAME PIC X(16).
\ No newline at end of file
+      *    Indicateurs de fin de fichier et statuts des fichiers.
+       01 WS-FLAGS.
+           05 WS-PET-TRAN-EOF       PIC X VALUE 'N'.
+               88 PET-TRAN-EOF      VALUE 'Y'.
+           05 WS-PET-MASTER-STATUS  PIC XX.
+               88 PET-MASTER-OK     VALUE '00'.
+               88 PET-MASTER-NOTFND VALUE '23'.
+           05 WS-PET-TRAN-STATUS    PIC XX.
+               88 PET-TRAN-OK       VALUE '00'.
+           05 WS-PET-REPORT-STATUS  PIC XX.
+               88 PET-REPORT-OK     VALUE '00'.
+           05 WS-PET-ID-CTL-STATUS  PIC XX.
+               88 PET-ID-CTL-OK     VALUE '00'.
+               88 PET-ID-CTL-NOTFND VALUE '23'.
+           05 WS-PET-CKPT-STATUS    PIC XX.
+               88 PET-CKPT-OK       VALUE '00'.
+           05 WS-PET-CKPT-EOF       PIC X VALUE 'N'.
+               88 PET-CKPT-EOF      VALUE 'Y'.
+
+      *    Compteurs de traitement pour le journal de fin de lot.
+       01 WS-COUNTERS.
+           05 WS-ADD-COUNT    PIC 9(5) VALUE ZERO.
+           05 WS-CHANGE-COUNT PIC 9(5) VALUE ZERO.
+           05 WS-DELETE-COUNT PIC 9(5) VALUE ZERO.
+           05 WS-ERROR-COUNT  PIC 9(5) VALUE ZERO.
+
+      *    Zones de construction des lignes du journal.
+       01 WS-REPORT-LINE.
+           05 WS-RPT-PET-ID     PIC X(8).
+           05 FILLER            PIC X(2) VALUE SPACES.
+           05 WS-RPT-MESSAGE    PIC X(70).
+
+      *    Date d'exécution du lot, utilisée pour calculer PET-AGE à
+      *    partir de PET-BIRTH-DATE au fil des ajouts/changements, et
+      *    pour distinguer une reprise sur incident d'un nouveau lot
+      *    (comparaison avec CKPT-DATE, voir 1100-DETERMINE-RESTART-
+      *    POINT).
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY PIC 9(4).
+           05 WS-RUN-MM   PIC 9(2).
+           05 WS-RUN-DD   PIC 9(2).
+       01 WS-RUN-DATE-NUM REDEFINES WS-RUN-DATE PIC 9(8).
+
+      *    Heure d'exécution du lot, utilisée sur les points de
+      *    contrôle.
+       01 WS-RUN-TIME PIC 9(6).
+
+      *    Numéro de séquence de la dernière transaction déjà posée
+      *    lors d'une exécution antérieure (0 si c'est la première
+      *    exécution), et nombre de transactions entre deux points de
+      *    contrôle. Ici WS-CKPT-INTERVAL vaut 1 (point de contrôle
+      *    après chaque transaction posée) : contrairement à UsrMgmt,
+      *    un TRAN-ADD rejoué attribue un nouveau PET-NUMBER via
+      *    2150-GET-NEXT-PET-ID plutôt que d'échouer sur une clé déjà
+      *    existante, donc WS-RESTART-SEQ doit toujours correspondre
+      *    exactement à la dernière transaction réellement posée pour
+      *    qu'une reprise ne puisse pas créer un animal en double.
+       01 WS-RESTART-CONTROL.
+           05 WS-RESTART-SEQ        PIC 9(6) VALUE ZERO.
+           05 WS-RESTART-DATE       PIC 9(8) VALUE ZERO.
+           05 WS-POSTED-SINCE-CKPT  PIC 9(6) VALUE ZERO.
+           05 WS-CKPT-INTERVAL      PIC 9(6) VALUE 1.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL PET-TRAN-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM 1100-DETERMINE-RESTART-POINT
+           OPEN I-O   PET-MASTER-FILE
+           IF NOT PET-MASTER-OK
+               DISPLAY "PETINFO - OUVERTURE PET-MASTER IMPOSSIBLE - "
+                   WS-PET-MASTER-STATUS
+               PERFORM 9900-ABORT
+           END-IF
+           OPEN I-O   PET-ID-CTL-FILE
+           IF NOT PET-ID-CTL-OK
+               DISPLAY "PETINFO - OUVERTURE PET-ID-CTL IMPOSSIBLE - "
+                   WS-PET-ID-CTL-STATUS
+               PERFORM 9900-ABORT
+           END-IF
+           OPEN INPUT PET-TRAN-FILE
+           OPEN OUTPUT PET-REPORT-FILE
+           IF WS-RESTART-SEQ > ZERO
+               OPEN EXTEND PET-CKPT-FILE
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-RESTART-SEQ TO WS-RPT-PET-ID
+               MOVE "REPRISE APRES LA TRANSACTION CI-DESSUS"
+                   TO WS-RPT-MESSAGE
+               PERFORM 2900-WRITE-REPORT-LINE
+           ELSE
+               OPEN OUTPUT PET-CKPT-FILE
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+
+      *    Relit le fichier de points de contrôle d'une exécution
+      *    précédente, s'il existe, pour retrouver le numéro de
+      *    séquence de la dernière transaction déjà posée. CKPT-DATE
+      *    est comparée à la date du jour : un point de contrôle
+      *    d'une exécution antérieure (lot de la veille terminé
+      *    normalement) ne doit pas faire sauter les transactions du
+      *    fichier PET-TRAN du jour, dont les numéros de séquence
+      *    recommencent près de 1 ; seul un point de contrôle de
+      *    aujourd'hui distingue une vraie reprise sur incident.
+       1100-DETERMINE-RESTART-POINT.
+           OPEN INPUT PET-CKPT-FILE
+           IF PET-CKPT-OK
+               PERFORM UNTIL PET-CKPT-EOF
+                   READ PET-CKPT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-PET-CKPT-EOF
+                       NOT AT END
+                           MOVE CKPT-SEQ-NUM TO WS-RESTART-SEQ
+                           MOVE CKPT-DATE    TO WS-RESTART-DATE
+                   END-READ
+               END-PERFORM
+               CLOSE PET-CKPT-FILE
+               IF WS-RESTART-DATE NOT = WS-RUN-DATE-NUM
+                   MOVE ZERO TO WS-RESTART-SEQ
+               END-IF
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF TRAN-SEQ-NUM <= WS-RESTART-SEQ
+               CONTINUE
+           ELSE
+               EVALUATE TRUE
+                   WHEN TRAN-ADD
+                       PERFORM 2200-ADD-PET-RECORD
+                   WHEN TRAN-CHANGE
+                       PERFORM 2300-CHANGE-PET-RECORD
+                   WHEN TRAN-DELETE
+                       PERFORM 2400-DELETE-PET-RECORD
+                   WHEN OTHER
+                       MOVE TRAN-PET-ID TO WS-RPT-PET-ID
+                       MOVE "CODE DE TRANSACTION INVALIDE"
+                           TO WS-RPT-MESSAGE
+                       PERFORM 2900-WRITE-REPORT-LINE
+                       ADD 1 TO WS-ERROR-COUNT
+               END-EVALUATE
+               PERFORM 2950-CHECKPOINT-IF-DUE
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           READ PET-TRAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-PET-TRAN-EOF
+           END-READ.
+
+       2200-ADD-PET-RECORD.
+           PERFORM 2150-GET-NEXT-PET-ID
+           MOVE TRAN-PET-GENDER        TO PET-GENDER
+           MOVE TRAN-PET-NAME          TO PET-NAME
+           MOVE TRAN-PET-LOOF          TO PET-LOOF
+           MOVE TRAN-PET-BIRTH-DATE    TO PET-BIRTH-DATE
+           MOVE TRAN-MASTER-ID         TO MASTER-ID
+           MOVE TRAN-MASTER-LAST-NAME  TO MASTER-LAST-NAME
+           MOVE TRAN-MASTER-FIRST-NAME TO MASTER-FIRST-NAME
+           PERFORM 2250-COMPUTE-PET-AGE
+           WRITE PET-RECORD
+               INVALID KEY
+                   MOVE PET-ID TO WS-RPT-PET-ID
+                   MOVE "AJOUT REFUSE - ANIMAL DEJA EXISTANT"
+                       TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE PET-ID TO WS-RPT-PET-ID
+                   MOVE "ANIMAL AJOUTE" TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+      *    Attribue le prochain PET-NUMBER disponible sous la
+      *    TRAN-PET-KEY fournie, en consultant et en mettant à jour le
+      *    fichier de contrôle PET-ID-CTL, afin qu'aucun PET-ID ne
+      *    soit jamais distribué deux fois.
+       2150-GET-NEXT-PET-ID.
+           MOVE TRAN-PET-KEY TO CTL-PET-KEY
+           READ PET-ID-CTL-FILE
+               INVALID KEY
+                   MOVE 1 TO CTL-LAST-NUMBER
+                   WRITE PET-ID-CTL-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO CTL-LAST-NUMBER
+                   REWRITE PET-ID-CTL-RECORD
+           END-READ
+           MOVE TRAN-PET-KEY    TO PET-KEY
+           MOVE CTL-LAST-NUMBER TO PET-NUMBER.
+
+      *    Calcule PET-AGE à partir de PET-BIRTH-DATE et de la date
+      *    d'exécution du lot ; l'âge est décrémenté d'un an si
+      *    l'anniversaire de l'année courante n'est pas encore passé.
+       2250-COMPUTE-PET-AGE.
+           COMPUTE PET-AGE = WS-RUN-YYYY - PET-BIRTH-YYYY
+           IF (WS-RUN-MM < PET-BIRTH-MM)
+              OR (WS-RUN-MM = PET-BIRTH-MM AND WS-RUN-DD < PET-BIRTH-DD)
+               SUBTRACT 1 FROM PET-AGE
+           END-IF.
+
+       2300-CHANGE-PET-RECORD.
+           MOVE TRAN-PET-ID TO PET-ID
+           READ PET-MASTER-FILE
+               INVALID KEY
+                   MOVE TRAN-PET-ID TO WS-RPT-PET-ID
+                   MOVE "CHANGEMENT REFUSE - ANIMAL INCONNU"
+                       TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE TRAN-PET-GENDER        TO PET-GENDER
+                   MOVE TRAN-PET-NAME          TO PET-NAME
+                   MOVE TRAN-PET-LOOF          TO PET-LOOF
+                   MOVE TRAN-PET-BIRTH-DATE    TO PET-BIRTH-DATE
+                   MOVE TRAN-MASTER-ID         TO MASTER-ID
+                   MOVE TRAN-MASTER-LAST-NAME  TO MASTER-LAST-NAME
+                   MOVE TRAN-MASTER-FIRST-NAME TO MASTER-FIRST-NAME
+                   PERFORM 2250-COMPUTE-PET-AGE
+                   REWRITE PET-RECORD
+                   MOVE TRAN-PET-ID TO WS-RPT-PET-ID
+                   MOVE "ANIMAL MODIFIE" TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-CHANGE-COUNT
+           END-READ.
+
+       2400-DELETE-PET-RECORD.
+           MOVE TRAN-PET-ID TO PET-ID
+           READ PET-MASTER-FILE
+               INVALID KEY
+                   MOVE TRAN-PET-ID TO WS-RPT-PET-ID
+                   MOVE "SUPPRESSION REFUSEE - ANIMAL INCONNU"
+                       TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   DELETE PET-MASTER-FILE
+                       INVALID KEY
+                           MOVE TRAN-PET-ID TO WS-RPT-PET-ID
+                           MOVE "SUPPRESSION ECHOUEE"
+                               TO WS-RPT-MESSAGE
+                           PERFORM 2900-WRITE-REPORT-LINE
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           MOVE TRAN-PET-ID TO WS-RPT-PET-ID
+                           MOVE "ANIMAL SUPPRIME" TO WS-RPT-MESSAGE
+                           PERFORM 2900-WRITE-REPORT-LINE
+                           ADD 1 TO WS-DELETE-COUNT
+                   END-DELETE
+           END-READ.
+
+       2900-WRITE-REPORT-LINE.
+           WRITE PET-REPORT-LINE FROM WS-REPORT-LINE.
+
+      *    Écrit un point de contrôle une fois toutes les
+      *    WS-CKPT-INTERVAL transactions posées, afin de borner le
+      *    travail à refaire en cas d'incident en cours de nuit.
+       2950-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-POSTED-SINCE-CKPT
+           IF WS-POSTED-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 2960-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-POSTED-SINCE-CKPT
+           END-IF.
+
+       2960-WRITE-CHECKPOINT.
+           MOVE TRAN-SEQ-NUM TO CKPT-SEQ-NUM
+           MOVE WS-RUN-DATE  TO CKPT-DATE
+           MOVE WS-RUN-TIME  TO CKPT-TIME
+           WRITE PET-CKPT-RECORD.
+
+      *    Arrêt immédiat du traitement après l'échec d'ouverture d'un
+      *    fichier indispensable (maître ou contrôle des ID) : il ne
+      *    serait pas sûr de continuer à lire/écrire un fichier non
+      *    ouvert, donc le lot s'arrête sans mettre à jour le journal.
+       9900-ABORT.
+           DISPLAY "PETINFO - TRAITEMENT INTERROMPU"
+           STOP RUN RETURNING 16.
+
+       9000-TERMINATE.
+           IF WS-POSTED-SINCE-CKPT > ZERO
+               PERFORM 2960-WRITE-CHECKPOINT
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE "-- FIN DE TRAITEMENT --" TO WS-RPT-MESSAGE
+           PERFORM 2900-WRITE-REPORT-LINE
+           MOVE SPACES TO PET-REPORT-LINE
+           STRING "AJOUTS: "       WS-ADD-COUNT
+                  "  CHANGEMENTS: " WS-CHANGE-COUNT
+                  "  SUPPRESSIONS: " WS-DELETE-COUNT
+                  "  ERREURS: "     WS-ERROR-COUNT
+               DELIMITED BY SIZE INTO PET-REPORT-LINE
+           END-STRING
+           WRITE PET-REPORT-LINE
+           CLOSE PET-MASTER-FILE
+                 PET-ID-CTL-FILE
+                 PET-TRAN-FILE
+                 PET-REPORT-FILE
+                 PET-CKPT-FILE.
