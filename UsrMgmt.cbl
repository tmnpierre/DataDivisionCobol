@@ -1,36 +1,405 @@
       *    *************************************************************
-      *    PROGRAMME DE GESTION DES EMPLOYES                          
-      *    Ce programme est destiné à la gestion des informations      
-      *    des employés. Il stocke et affiche l'ID de l'employé,       
-      *    le nom complet, la ville, la rue, le numéro de téléphone.   
+      *    PROGRAMME DE GESTION DES EMPLOYES
+      *    Ce programme est destiné à la gestion des informations
+      *    des employés. Il stocke et affiche l'ID de l'employé,
+      *    le nom complet, la ville, la rue, le numéro de téléphone.
+      *
+      *    Ce programme lit un fichier de transactions (ajout /
+      *    changement / suppression) et met à jour le fichier maître
+      *    indexé USER-MASTER en conséquence, afin que la fiche d'un
+      *    employé survive d'une exécution à l'autre.
       *    *************************************************************
-       
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. UsrMgmt.
        AUTHOR. Pierre.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Fichier maître des employés, indexé sur USER-ID.
+           SELECT USER-MASTER-FILE ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-ID
+               FILE STATUS IS WS-USER-MASTER-STATUS.
+
+      *    Fichier des transactions d'ajout / changement / suppression.
+           SELECT USER-TRAN-FILE ASSIGN TO "USRTRAN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-USER-TRAN-STATUS.
+
+      *    Journal de contrôle du traitement des transactions.
+           SELECT USER-REPORT-FILE ASSIGN TO "USRRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-USER-REPORT-STATUS.
+
+      *    Piste d'audit des modifications apportées à USER-MASTER.
+           SELECT USER-AUDIT-FILE ASSIGN TO "USRAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-USER-AUDIT-STATUS.
+
+      *    Fichier de points de contrôle pour la reprise sur incident.
+      *    Un enregistrement est ajouté périodiquement pendant le
+      *    traitement ; au redémarrage, le dernier numéro de séquence
+      *    posé y est relu pour sauter les transactions déjà traitées.
+           SELECT USER-CKPT-FILE ASSIGN TO "USRCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-USER-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  USER-MASTER-FILE.
+       01  USER-RECORD.
+           COPY UserRecord.
+
+       FD  USER-TRAN-FILE.
+       01  USER-TRAN-RECORD.
+           COPY UserTran.
+
+       FD  USER-REPORT-FILE.
+       01  USER-REPORT-LINE PIC X(80).
+
+       FD  USER-AUDIT-FILE.
+       01  USER-AUDIT-RECORD.
+           COPY UserAudit.
+
+       FD  USER-CKPT-FILE.
+       01  USER-CKPT-RECORD.
+           COPY Checkpoint.
+
        WORKING-STORAGE SECTION.
 
-      *    Information de l'employé.
-       01 USER-INFO.
+      *    Indicateurs de fin de fichier et statuts des fichiers.
+       01 WS-FLAGS.
+           05 WS-USER-TRAN-EOF       PIC X VALUE 'N'.
+               88 USER-TRAN-EOF      VALUE 'Y'.
+           05 WS-USER-MASTER-STATUS  PIC XX.
+               88 USER-MASTER-OK     VALUE '00'.
+               88 USER-MASTER-NOTFND VALUE '23'.
+           05 WS-USER-TRAN-STATUS    PIC XX.
+               88 USER-TRAN-OK       VALUE '00'.
+           05 WS-USER-REPORT-STATUS  PIC XX.
+               88 USER-REPORT-OK     VALUE '00'.
+           05 WS-USER-AUDIT-STATUS   PIC XX.
+               88 USER-AUDIT-OK      VALUE '00'.
+           05 WS-USER-CKPT-STATUS    PIC XX.
+               88 USER-CKPT-OK       VALUE '00'.
+           05 WS-USER-CKPT-EOF       PIC X VALUE 'N'.
+               88 USER-CKPT-EOF      VALUE 'Y'.
+
+      *    Compteurs de traitement pour le journal de fin de lot.
+       01 WS-COUNTERS.
+           05 WS-ADD-COUNT    PIC 9(5) VALUE ZERO.
+           05 WS-CHANGE-COUNT PIC 9(5) VALUE ZERO.
+           05 WS-DELETE-COUNT PIC 9(5) VALUE ZERO.
+           05 WS-ERROR-COUNT  PIC 9(5) VALUE ZERO.
+
+      *    Zones de construction des lignes du journal.
+       01 WS-REPORT-LINE.
+           05 WS-RPT-USER-ID  PIC X(8).
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 WS-RPT-MESSAGE  PIC X(70).
+
+      *    Date du lot et identifiant de l'opérateur/lot, utilisés sur
+      *    chaque enregistrement d'audit.
+       01 WS-AUDIT-CONTROL.
+           05 WS-AUDIT-DATE      PIC 9(8).
+           05 WS-AUDIT-CHANGED-BY PIC X(8).
+           05 WS-PARM-USE-LEN    PIC S9(4) COMP.
+
+      *    Image avant modification de la fiche employé, sauvegardée
+      *    avant d'appliquer une transaction de changement, afin de
+      *    détecter quels champs ont réellement changé.
+       01 WS-OLD-USER-RECORD.
+           05 WS-OLD-USER-FULL-NAME.
+               10 WS-OLD-USER-FIRST-NAME PIC X(16).
+               10 WS-OLD-USER-LAST-NAME  PIC X(16).
+           05 WS-OLD-USER-CITY   PIC X(24).
+           05 WS-OLD-USER-STREET PIC X(24).
+           05 WS-OLD-USER-PHONE  PIC X(14).
+
+      *    Heure d'exécution du lot, utilisée sur les points de
+      *    contrôle.
+       01 WS-RUN-TIME PIC 9(6).
+
+      *    Numéro de séquence de la dernière transaction déjà posée
+      *    lors d'une exécution antérieure (0 si c'est la première
+      *    exécution), et nombre de transactions entre deux points de
+      *    contrôle. WS-RESTART-DATE permet de distinguer une reprise
+      *    sur incident (point de contrôle d'aujourd'hui) d'un point
+      *    de contrôle laissé par le lot de la veille, qui ne doit pas
+      *    faire sauter les transactions du fichier USER-TRAN du jour
+      *    (voir 1100-DETERMINE-RESTART-POINT).
+       01 WS-RESTART-CONTROL.
+           05 WS-RESTART-SEQ        PIC 9(6) VALUE ZERO.
+           05 WS-RESTART-DATE       PIC 9(8) VALUE ZERO.
+           05 WS-POSTED-SINCE-CKPT  PIC 9(6) VALUE ZERO.
+           05 WS-CKPT-INTERVAL      PIC 9(6) VALUE 10.
+
+      *    PARM de la JCL EXEC qui lance ce lot : identifiant de
+      *    l'opérateur/du lot à porter sur chaque enregistrement
+      *    d'audit (requête 006). Reçu via PROCEDURE DIVISION USING,
+      *    comme le fait une JCL réelle (pas de ligne de commande en
+      *    environnement batch). LS-PARM-LENGTH donne le nombre
+      *    d'octets réellement fournis par le PARM= ; 1000-INITIALIZE
+      *    ne reprend que ces octets-là et complète le reste de
+      *    WS-AUDIT-CHANGED-BY avec des espaces, un PARM plus court
+      *    que 8 caractères étant le cas normal.
+       LINKAGE SECTION.
+       01 LS-PARM.
+           05 LS-PARM-LENGTH      PIC S9(4) COMP.
+           05 LS-PARM-CHANGED-BY  PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL USER-TRAN-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-AUDIT-CHANGED-BY
+           IF LS-PARM-LENGTH > ZERO
+               IF LS-PARM-LENGTH > 8
+                   MOVE 8 TO WS-PARM-USE-LEN
+               ELSE
+                   MOVE LS-PARM-LENGTH TO WS-PARM-USE-LEN
+               END-IF
+               MOVE LS-PARM-CHANGED-BY(1:WS-PARM-USE-LEN)
+                   TO WS-AUDIT-CHANGED-BY(1:WS-PARM-USE-LEN)
+           END-IF
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM 1100-DETERMINE-RESTART-POINT
+           OPEN I-O   USER-MASTER-FILE
+           IF NOT USER-MASTER-OK
+               DISPLAY "USRMGMT - OUVERTURE USER-MASTER IMPOSSIBLE - "
+                   WS-USER-MASTER-STATUS
+               PERFORM 9900-ABORT
+           END-IF
+           OPEN INPUT USER-TRAN-FILE
+           OPEN OUTPUT USER-REPORT-FILE
+           OPEN OUTPUT USER-AUDIT-FILE
+           IF WS-RESTART-SEQ > ZERO
+               OPEN EXTEND USER-CKPT-FILE
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-RESTART-SEQ TO WS-RPT-USER-ID
+               MOVE "REPRISE APRES LA TRANSACTION CI-DESSUS"
+                   TO WS-RPT-MESSAGE
+               PERFORM 2900-WRITE-REPORT-LINE
+           ELSE
+               OPEN OUTPUT USER-CKPT-FILE
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+
+      *    Relit le fichier de points de contrôle d'une exécution
+      *    précédente, s'il existe, pour retrouver le numéro de
+      *    séquence de la dernière transaction déjà posée. CKPT-DATE
+      *    est comparée à la date du jour : un point de contrôle du
+      *    lot de la veille ne doit pas faire sauter les transactions
+      *    du fichier USER-TRAN du jour, dont les numéros de séquence
+      *    recommencent près de 1.
+       1100-DETERMINE-RESTART-POINT.
+           OPEN INPUT USER-CKPT-FILE
+           IF USER-CKPT-OK
+               PERFORM UNTIL USER-CKPT-EOF
+                   READ USER-CKPT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-USER-CKPT-EOF
+                       NOT AT END
+                           MOVE CKPT-SEQ-NUM TO WS-RESTART-SEQ
+                           MOVE CKPT-DATE    TO WS-RESTART-DATE
+                   END-READ
+               END-PERFORM
+               CLOSE USER-CKPT-FILE
+               IF WS-RESTART-DATE NOT = WS-AUDIT-DATE
+                   MOVE ZERO TO WS-RESTART-SEQ
+               END-IF
+           END-IF.
+
+       2000-PROCESS-TRANSACTIONS.
+           IF TRAN-SEQ-NUM <= WS-RESTART-SEQ
+               CONTINUE
+           ELSE
+               EVALUATE TRUE
+                   WHEN TRAN-ADD
+                       PERFORM 2200-ADD-USER-RECORD
+                   WHEN TRAN-CHANGE
+                       PERFORM 2300-CHANGE-USER-RECORD
+                   WHEN TRAN-DELETE
+                       PERFORM 2400-DELETE-USER-RECORD
+                   WHEN OTHER
+                       MOVE TRAN-USER-ID TO WS-RPT-USER-ID
+                       MOVE "CODE DE TRANSACTION INVALIDE"
+                           TO WS-RPT-MESSAGE
+                       PERFORM 2900-WRITE-REPORT-LINE
+                       ADD 1 TO WS-ERROR-COUNT
+               END-EVALUATE
+               PERFORM 2950-CHECKPOINT-IF-DUE
+           END-IF
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           READ USER-TRAN-FILE
+               AT END
+                   MOVE 'Y' TO WS-USER-TRAN-EOF
+           END-READ.
+
+       2200-ADD-USER-RECORD.
+           MOVE TRAN-USER-ID        TO USER-ID
+           MOVE TRAN-USER-FULL-NAME TO USER-FULL-NAME
+           MOVE TRAN-USER-CITY      TO USER-CITY
+           MOVE TRAN-USER-STREET    TO USER-STREET
+           MOVE TRAN-USER-PHONE     TO USER-PHONE
+           WRITE USER-RECORD
+               INVALID KEY
+                   MOVE TRAN-USER-ID TO WS-RPT-USER-ID
+                   MOVE "AJOUT REFUSE - EMPLOYE DEJA EXISTANT"
+                       TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE TRAN-USER-ID TO WS-RPT-USER-ID
+                   MOVE "EMPLOYE AJOUTE" TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+       2300-CHANGE-USER-RECORD.
+           MOVE TRAN-USER-ID TO USER-ID
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   MOVE TRAN-USER-ID TO WS-RPT-USER-ID
+                   MOVE "CHANGEMENT REFUSE - EMPLOYE INCONNU"
+                       TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE USER-FULL-NAME      TO WS-OLD-USER-FULL-NAME
+                   MOVE USER-CITY           TO WS-OLD-USER-CITY
+                   MOVE USER-STREET         TO WS-OLD-USER-STREET
+                   MOVE USER-PHONE          TO WS-OLD-USER-PHONE
+                   MOVE TRAN-USER-FULL-NAME TO USER-FULL-NAME
+                   MOVE TRAN-USER-CITY      TO USER-CITY
+                   MOVE TRAN-USER-STREET    TO USER-STREET
+                   MOVE TRAN-USER-PHONE     TO USER-PHONE
+                   REWRITE USER-RECORD
+                   PERFORM 2350-WRITE-AUDIT-RECORDS
+                   MOVE TRAN-USER-ID TO WS-RPT-USER-ID
+                   MOVE "EMPLOYE MODIFIE" TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-CHANGE-COUNT
+           END-READ.
+
+      *    Compare l'image avant/après de la fiche employé et écrit
+      *    un enregistrement d'audit pour chaque champ réellement
+      *    modifié par la transaction de changement.
+       2350-WRITE-AUDIT-RECORDS.
+           IF USER-FULL-NAME NOT = WS-OLD-USER-FULL-NAME
+               MOVE "USER-FULL-NAME"     TO AUD-FIELD-NAME
+               MOVE WS-OLD-USER-FULL-NAME TO AUD-OLD-VALUE
+               MOVE USER-FULL-NAME        TO AUD-NEW-VALUE
+               PERFORM 2360-WRITE-ONE-AUDIT-RECORD
+           END-IF
+           IF USER-CITY NOT = WS-OLD-USER-CITY
+               MOVE "USER-CITY"     TO AUD-FIELD-NAME
+               MOVE WS-OLD-USER-CITY TO AUD-OLD-VALUE
+               MOVE USER-CITY        TO AUD-NEW-VALUE
+               PERFORM 2360-WRITE-ONE-AUDIT-RECORD
+           END-IF
+           IF USER-STREET NOT = WS-OLD-USER-STREET
+               MOVE "USER-STREET"     TO AUD-FIELD-NAME
+               MOVE WS-OLD-USER-STREET TO AUD-OLD-VALUE
+               MOVE USER-STREET        TO AUD-NEW-VALUE
+               PERFORM 2360-WRITE-ONE-AUDIT-RECORD
+           END-IF
+           IF USER-PHONE NOT = WS-OLD-USER-PHONE
+               MOVE "USER-PHONE"     TO AUD-FIELD-NAME
+               MOVE WS-OLD-USER-PHONE TO AUD-OLD-VALUE
+               MOVE USER-PHONE        TO AUD-NEW-VALUE
+               PERFORM 2360-WRITE-ONE-AUDIT-RECORD
+           END-IF.
+
+       2360-WRITE-ONE-AUDIT-RECORD.
+           MOVE USER-ID           TO AUD-USER-ID
+           MOVE WS-AUDIT-DATE      TO AUD-CHANGE-DATE
+           MOVE WS-AUDIT-CHANGED-BY TO AUD-CHANGED-BY
+           WRITE USER-AUDIT-RECORD.
+
+       2400-DELETE-USER-RECORD.
+           MOVE TRAN-USER-ID TO USER-ID
+           READ USER-MASTER-FILE
+               INVALID KEY
+                   MOVE TRAN-USER-ID TO WS-RPT-USER-ID
+                   MOVE "SUPPRESSION REFUSEE - EMPLOYE INCONNU"
+                       TO WS-RPT-MESSAGE
+                   PERFORM 2900-WRITE-REPORT-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   DELETE USER-MASTER-FILE
+                       INVALID KEY
+                           MOVE TRAN-USER-ID TO WS-RPT-USER-ID
+                           MOVE "SUPPRESSION ECHOUEE"
+                               TO WS-RPT-MESSAGE
+                           PERFORM 2900-WRITE-REPORT-LINE
+                           ADD 1 TO WS-ERROR-COUNT
+                       NOT INVALID KEY
+                           MOVE TRAN-USER-ID TO WS-RPT-USER-ID
+                           MOVE "EMPLOYE SUPPRIME" TO WS-RPT-MESSAGE
+                           PERFORM 2900-WRITE-REPORT-LINE
+                           ADD 1 TO WS-DELETE-COUNT
+                   END-DELETE
+           END-READ.
 
-      *    Identifiant de l'employé (peut contenir des chiffres et des 
-      *    lettres).
-           05 USER-ID PIC X(5).
+       2900-WRITE-REPORT-LINE.
+           WRITE USER-REPORT-LINE FROM WS-REPORT-LINE.
 
-      *    Nom complet de l'employé, composé du prénom et du nom.
-           05 USER-FULL-NAME.
-      *        Prénom de l'employé.
-               10 USER-FIRST-NAME PIC X(16).
-      *        Nom de famille de l'employé.
-               10 USER-LAST-NAME  PIC X(16).
+      *    Écrit un point de contrôle une fois toutes les
+      *    WS-CKPT-INTERVAL transactions posées, afin de borner le
+      *    travail à refaire en cas d'incident en cours de nuit.
+       2950-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-POSTED-SINCE-CKPT
+           IF WS-POSTED-SINCE-CKPT >= WS-CKPT-INTERVAL
+               PERFORM 2960-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-POSTED-SINCE-CKPT
+           END-IF.
 
-      *    Ville de résidence de l'employé.
-           05 USER-CITY PIC X(24).
+       2960-WRITE-CHECKPOINT.
+           MOVE TRAN-SEQ-NUM TO CKPT-SEQ-NUM
+           MOVE WS-AUDIT-DATE TO CKPT-DATE
+           MOVE WS-RUN-TIME   TO CKPT-TIME
+           WRITE USER-CKPT-RECORD.
 
-      *    Rue et numéro de résidence de l'employé.
-           05 USER-STREET PIC X(24).
+      *    Arrêt immédiat du traitement après l'échec d'ouverture d'un
+      *    fichier indispensable (maître des employés) : il ne serait
+      *    pas sûr de continuer à lire/écrire un fichier non ouvert,
+      *    donc le lot s'arrête sans mettre à jour le journal.
+       9900-ABORT.
+           DISPLAY "USRMGMT - TRAITEMENT INTERROMPU"
+           STOP RUN RETURNING 16.
 
-      *    Numéro de téléphone de l'employé avec indicatif.
-           05 USER-PHONE PIC X(14).
\ No newline at end of file
+       9000-TERMINATE.
+           IF WS-POSTED-SINCE-CKPT > ZERO
+               PERFORM 2960-WRITE-CHECKPOINT
+           END-IF
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE "-- FIN DE TRAITEMENT --" TO WS-RPT-MESSAGE
+           PERFORM 2900-WRITE-REPORT-LINE
+           MOVE SPACES TO USER-REPORT-LINE
+           STRING "AJOUTS: "        WS-ADD-COUNT
+                  "  CHANGEMENTS: " WS-CHANGE-COUNT
+                  "  SUPPRESSIONS: " WS-DELETE-COUNT
+                  "  ERREURS: "     WS-ERROR-COUNT
+               DELIMITED BY SIZE INTO USER-REPORT-LINE
+           END-STRING
+           WRITE USER-REPORT-LINE
+           CLOSE USER-MASTER-FILE
+                 USER-TRAN-FILE
+                 USER-REPORT-FILE
+                 USER-AUDIT-FILE
+                 USER-CKPT-FILE.
