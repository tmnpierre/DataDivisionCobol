@@ -0,0 +1,199 @@
+      *    *************************************************************
+      *    PROGRAMME DE RECONCILIATION DU DRAPEAU LOOF
+      *    Ce programme de traitement par lot confronte le fichier
+      *    maître PET-MASTER à un extrait officiel du LOOF (Livre
+      *    Officiel des Origines Félines/Canines), tous deux triés en
+      *    ordre croissant de PET-ID, et signale sur un rapport
+      *    d'exceptions tout animal dont le drapeau PET-LOOF ne
+      *    correspond pas à son statut réel auprès du LOOF.
+      *    *************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PetLoofRecon.
+       AUTHOR. Pierre.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Fichier maître des animaux, lu séquentiellement par PET-ID.
+           SELECT PET-MASTER-FILE ASSIGN TO "PETMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PET-ID
+               FILE STATUS IS WS-PET-MASTER-STATUS.
+
+      *    Extrait officiel du LOOF, trié en ordre croissant de PET-ID.
+           SELECT LOOF-EXTRACT-FILE ASSIGN TO "LOOFEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOOF-EXTRACT-STATUS.
+
+      *    Rapport des écarts entre PET-LOOF et l'extrait officiel.
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "LOOFEXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PET-MASTER-FILE.
+       01  PET-RECORD.
+           COPY PetRecord.
+
+       FD  LOOF-EXTRACT-FILE.
+       01  LOOF-EXTRACT-RECORD.
+           COPY LoofExtract.
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+      *    Indicateurs de fin de fichier et statuts des fichiers.
+       01 WS-FLAGS.
+           05 WS-PET-MASTER-EOF          PIC X VALUE 'N'.
+               88 PET-MASTER-EOF         VALUE 'Y'.
+           05 WS-LOOF-EXTRACT-EOF        PIC X VALUE 'N'.
+               88 LOOF-EXTRACT-EOF       VALUE 'Y'.
+           05 WS-PET-MASTER-STATUS       PIC XX.
+               88 PET-MASTER-OK          VALUE '00'.
+           05 WS-LOOF-EXTRACT-STATUS     PIC XX.
+               88 LOOF-EXTRACT-OK        VALUE '00'.
+           05 WS-EXCEPTION-REPORT-STATUS PIC XX.
+               88 EXCEPTION-REPORT-OK    VALUE '00'.
+
+      *    Clés de rapprochement utilisées par l'algorithme
+      *    d'appariement. Valorisées à HIGH-VALUES quand un fichier
+      *    atteint sa fin, de sorte que l'autre fichier soit purgé
+      *    sans fausse correspondance.
+       01 WS-MATCH-KEYS.
+           05 WS-PET-MATCH-KEY  PIC X(8).
+           05 WS-LOOF-MATCH-KEY PIC X(8).
+
+      *    Compteurs de traitement pour le journal de fin de lot.
+       01 WS-COUNTERS.
+           05 WS-PET-COUNT       PIC 9(6) VALUE ZERO.
+           05 WS-LOOF-COUNT      PIC 9(6) VALUE ZERO.
+           05 WS-MISMATCH-COUNT  PIC 9(6) VALUE ZERO.
+
+      *    Zone de construction des lignes du rapport d'exceptions.
+       01 WS-REPORT-LINE.
+           05 WS-RPT-PET-ID  PIC X(8).
+           05 FILLER         PIC X(2) VALUE SPACES.
+           05 WS-RPT-MESSAGE PIC X(65).
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-RECORDS
+               UNTIL PET-MASTER-EOF AND LOOF-EXTRACT-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT  PET-MASTER-FILE
+           IF NOT PET-MASTER-OK
+               DISPLAY "PETLOOFRECON - OUVERTURE PET-MASTER "
+                   "IMPOSSIBLE - " WS-PET-MASTER-STATUS
+               PERFORM 9900-ABORT
+           END-IF
+           OPEN INPUT  LOOF-EXTRACT-FILE
+           IF NOT LOOF-EXTRACT-OK
+               DISPLAY "PETLOOFRECON - OUVERTURE LOOF-EXTRACT "
+                   "IMPOSSIBLE - " WS-LOOF-EXTRACT-STATUS
+               PERFORM 9900-ABORT
+           END-IF
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           PERFORM 2100-READ-PET-RECORD
+           PERFORM 2200-READ-LOOF-RECORD.
+
+       2000-MATCH-RECORDS.
+           EVALUATE TRUE
+               WHEN WS-PET-MATCH-KEY = WS-LOOF-MATCH-KEY
+                   PERFORM 2300-COMPARE-LOOF-FLAG
+                   PERFORM 2100-READ-PET-RECORD
+                   PERFORM 2200-READ-LOOF-RECORD
+               WHEN WS-PET-MATCH-KEY < WS-LOOF-MATCH-KEY
+                   PERFORM 2400-PET-WITHOUT-EXTRACT
+                   PERFORM 2100-READ-PET-RECORD
+               WHEN OTHER
+                   PERFORM 2500-EXTRACT-WITHOUT-PET
+                   PERFORM 2200-READ-LOOF-RECORD
+           END-EVALUATE.
+
+       2100-READ-PET-RECORD.
+           READ PET-MASTER-FILE
+               AT END
+                   MOVE 'Y'         TO WS-PET-MASTER-EOF
+                   MOVE HIGH-VALUES TO WS-PET-MATCH-KEY
+               NOT AT END
+                   ADD 1 TO WS-PET-COUNT
+                   MOVE PET-ID TO WS-PET-MATCH-KEY
+           END-READ.
+
+       2200-READ-LOOF-RECORD.
+           READ LOOF-EXTRACT-FILE
+               AT END
+                   MOVE 'Y'         TO WS-LOOF-EXTRACT-EOF
+                   MOVE HIGH-VALUES TO WS-LOOF-MATCH-KEY
+               NOT AT END
+                   ADD 1 TO WS-LOOF-COUNT
+                   MOVE LOOF-EXT-PET-ID TO WS-LOOF-MATCH-KEY
+           END-READ.
+
+       2300-COMPARE-LOOF-FLAG.
+           IF (LOOF AND LOOF-EXT-NOT-REGISTERED)
+              OR (NOT LOOF AND LOOF-EXT-REGISTERED)
+               MOVE PET-ID TO WS-RPT-PET-ID
+               MOVE "DRAPEAU PET-LOOF EN DESACCORD AVEC LE LOOF"
+                   TO WS-RPT-MESSAGE
+               PERFORM 2900-WRITE-REPORT-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+
+       2400-PET-WITHOUT-EXTRACT.
+           IF LOOF
+               MOVE PET-ID TO WS-RPT-PET-ID
+               MOVE "LOOF REVENDIQUE MAIS ABSENT DE L'EXTRAIT"
+                   TO WS-RPT-MESSAGE
+               PERFORM 2900-WRITE-REPORT-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+
+       2500-EXTRACT-WITHOUT-PET.
+           IF LOOF-EXT-REGISTERED
+               MOVE LOOF-EXT-PET-ID TO WS-RPT-PET-ID
+               MOVE "INSCRIT AU LOOF MAIS ABSENT DE PET-MASTER"
+                   TO WS-RPT-MESSAGE
+               PERFORM 2900-WRITE-REPORT-LINE
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+
+       2900-WRITE-REPORT-LINE.
+           WRITE EXCEPTION-REPORT-LINE FROM WS-REPORT-LINE.
+
+      *    Arrêt immédiat du traitement après l'échec d'ouverture
+      *    d'un fichier indispensable (maître animaux ou extrait
+      *    LOOF) : une lecture contre un fichier non ouvert ne
+      *    signale ni fin de fichier ni erreur dans ce runtime, elle
+      *    boucle sur des données non initialisées, donc le lot
+      *    s'arrête sans produire de rapport.
+       9900-ABORT.
+           DISPLAY "PETLOOFRECON - TRAITEMENT INTERROMPU"
+           STOP RUN RETURNING 16.
+
+       9000-TERMINATE.
+           MOVE SPACES TO EXCEPTION-REPORT-LINE
+           MOVE "-- FIN DE RECONCILIATION LOOF --" TO WS-RPT-MESSAGE
+           PERFORM 2900-WRITE-REPORT-LINE
+           MOVE SPACES TO EXCEPTION-REPORT-LINE
+           STRING "ANIMAUX TRAITES: " WS-PET-COUNT
+                  "  ENTREES LOOF: "  WS-LOOF-COUNT
+                  "  ECARTS: "        WS-MISMATCH-COUNT
+               DELIMITED BY SIZE INTO EXCEPTION-REPORT-LINE
+           END-STRING
+           WRITE EXCEPTION-REPORT-LINE
+           CLOSE PET-MASTER-FILE
+                 LOOF-EXTRACT-FILE
+                 EXCEPTION-REPORT-FILE.
