@@ -0,0 +1,63 @@
+      *    *************************************************************
+      *    PETMAP - Mapset BMS pour la transaction en ligne de
+      *    consultation/mise à jour d'un animal (PetOnline, transaction
+      *    PETO). Assemblé séparément par le préprocesseur BMS pour
+      *    produire la carte physique chargée par CICS et la carte
+      *    symbolique copiée par PetOnline.cbl (COPY PETMAP).
+      *    *************************************************************
+         PRINT NOGEN
+PETMAP   DFHMSD TYPE=&SYSPARM,                                       X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES,                                          X
+               CTRL=(FREEKB,FRSET)
+*
+PETMAP1  DFHMDI SIZE=(24,80),                                        X
+               LINE=1,                                               X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=40,ATTRB=(ASKIP,BRT),             X
+               INITIAL='GESTION DES ANIMAUX - CONSULTATION/MAJ'
+*
+         DFHMDF POS=(03,01),LENGTH=20,ATTRB=ASKIP,                   X
+               INITIAL='PET-ID (CLE+NUMERO):'
+PETID    DFHMDF POS=(03,22),LENGTH=8,ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(05,01),LENGTH=20,ATTRB=ASKIP,                   X
+               INITIAL='NOM DE L''ANIMAL:'
+PETNAM   DFHMDF POS=(05,22),LENGTH=20,ATTRB=UNPROT
+*
+         DFHMDF POS=(06,01),LENGTH=20,ATTRB=ASKIP,                   X
+               INITIAL='GENRE (M/F):'
+PETGEN   DFHMDF POS=(06,22),LENGTH=1,ATTRB=UNPROT
+*
+         DFHMDF POS=(07,01),LENGTH=20,ATTRB=ASKIP,                   X
+               INITIAL='LOOF (Y/N):'
+PETLOOF  DFHMDF POS=(07,22),LENGTH=1,ATTRB=UNPROT
+*
+         DFHMDF POS=(08,01),LENGTH=20,ATTRB=ASKIP,                   X
+               INITIAL='AGE:'
+*        PET-AGE est calculé à partir de PET-BIRTH-DATE (requête 004)
+*        et n'est jamais repris en saisie ; champ affichage seul.
+PETAGE   DFHMDF POS=(08,22),LENGTH=3,ATTRB=(ASKIP,NUM)
+*
+         DFHMDF POS=(10,01),LENGTH=20,ATTRB=ASKIP,                   X
+               INITIAL='MASTER-ID:'
+MASTID   DFHMDF POS=(10,22),LENGTH=5,ATTRB=UNPROT
+*
+         DFHMDF POS=(11,01),LENGTH=20,ATTRB=ASKIP,                   X
+               INITIAL='NOM DU MAITRE:'
+MASTLST  DFHMDF POS=(11,22),LENGTH=16,ATTRB=UNPROT
+*
+         DFHMDF POS=(12,01),LENGTH=20,ATTRB=ASKIP,                   X
+               INITIAL='PRENOM DU MAITRE:'
+MASTFST  DFHMDF POS=(12,22),LENGTH=16,ATTRB=UNPROT
+*
+         DFHMDF POS=(22,01),LENGTH=4,ATTRB=ASKIP,INITIAL='PF3='
+         DFHMDF POS=(22,06),LENGTH=10,ATTRB=ASKIP,INITIAL='QUITTER'
+*
+MSG      DFHMDF POS=(24,01),LENGTH=60,ATTRB=(ASKIP,BRT)
+*
+PETMAPS  DFHMSD TYPE=FINAL
+         END
